@@ -17,6 +17,29 @@
            SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
                 ORGANIZATION IS BINARY SEQUENTIAL.
 
+           SELECT WAITLIST-FILE ASSIGN TO 'waitlist.txt'
+                ORGANIZATION IS BINARY SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO 'output.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO 'exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO 'summary.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SKILLS-FILE ASSIGN TO 'skills.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKILLS-FILE-STATUS.
+
        DATA DIVISION.
       *DEFINE RECORD STRUCTURE OF THE FILE 
        FILE SECTION.
@@ -28,6 +51,11 @@
            05 C-PREF-TABLE OCCURS 3 TIMES.
                10 C-PREFERENCE PIC X(5) VALUE SPACES.
 
+      *I-SECTIONS: HOW MANY INDEPENDENT SECTIONS THIS COURSE HAS, EACH
+      *NEEDING ITS OWN TOP-N LIST DRAWN FROM THE SAME CANDIDATE POOL
+      *(SEE OUTPRINT-SECTION-PARA). A MISSING OR NON-NUMERIC VALUE
+      *DEFAULTS TO ONE SECTION (SEE I-TRANSFER-PARA), SO EXISTING
+      *INSTRUCTORS.TXT FILES WITHOUT THIS COLUMN STILL WORK.
        FD INSTRUCTORS.
        01 INSTRUCTORS-FILE.
            05 I-ID PIC 9(5).
@@ -35,22 +63,105 @@
                10 I-REQUIRE PIC X(15) VALUE SPACES.
            05 I-OP-TABLE OCCURS 5 TIMES.
                10 I-OPTIONAL PIC X(15) VALUE SPACES.
+           05 I-SECTIONS PIC 9(2).
 
        FD OUTPUT-FILE.
        01  RANK-RESULT.
                03 R-COURSE-ID PIC X(5) VALUE SPACES.
-               03 RANK-1 PIC X(11) VALUE SPACES.
-               03 RANK-2 PIC X(11) VALUE SPACES.
-               03 RANK-3 PIC X(11) VALUE SPACES.
+               03 R-SECTION PIC 9(2) VALUE 1.
+               03 RANK-SLOT OCCURS 8 TIMES PIC X(11) VALUE SPACES.
                03 END-OF-FILE PIC X.
 
+      *ALTERNATES LIST - RANKS WS-RANK-COUNT+1 THROUGH +5, KEYED THE
+      *SAME WAY AS RANK-RESULT SO A DECLINED OFFER CAN BE BACKFILLED
+      *WITHOUT RE-RUNNING THE PROGRAM (SEE WAITLIST-FILL-PARA)
+       FD WAITLIST-FILE.
+       01  WAITLIST-RECORD.
+               03 WL-COURSE-ID PIC X(5) VALUE SPACES.
+               03 WL-SECTION PIC 9(2) VALUE 1.
+               03 WAIT-SLOT OCCURS 5 TIMES PIC X(11) VALUE SPACES.
+               03 WL-EOF PIC X.
+
+      *HUMAN-READABLE TWIN OF OUTPUT-FILE FOR THE REGISTRATION OFFICE -
+      *DELIMITED TEXT WITH A HEADER LINE, OPENABLE DIRECTLY IN EXCEL
+       FD CSV-FILE.
+       01  CSV-RECORD PIC X(140) VALUE SPACES.
+
+      *CONTROL RECORD: PER-TERM TUNING READ ONCE AT STARTUP
+       FD CONTROL-FILE.
+       01  CONTROL-RECORD.
+               03 CTL-RANK-COUNT PIC 9(2).
+               03 CTL-MAX-OFFERS PIC 9(1).
+               03 CTL-OPTION-WEIGHT PIC 9V9.
+               03 CTL-PREF-1 PIC 9V9.
+               03 CTL-PREF-2 PIC 9V9.
+               03 CTL-PREF-3 PIC 9V9.
+
+      *PER-CANDIDATE SCORE BREAKDOWN, ONE LINE PER CANDIDATE PER
+      *COURSE, TO SUPPORT RANKING APPEALS
+       FD AUDIT-FILE.
+       01  AUDIT-RECORD.
+               03 AUD-COURSE-ID PIC 9(5) VALUE ZEROES.
+               03 FILLER PIC X VALUE SPACE.
+               03 AUD-CAND-ID PIC X(11) VALUE SPACES.
+               03 FILLER PIC X VALUE SPACE.
+               03 AUD-REQ-MATCHES PIC 9 VALUE 0.
+               03 FILLER PIC X VALUE SPACE.
+               03 AUD-OPT-MATCHES PIC 99 VALUE 0.
+               03 FILLER PIC X VALUE SPACE.
+               03 AUD-PREF-BONUS PIC 9V9 VALUE 0.
+               03 FILLER PIC X VALUE SPACE.
+               03 AUD-TOTAL-SCORE PIC 99V9 VALUE 0.
+
+      *REJECTED/MALFORMED CANDIDATE AND INSTRUCTOR RECORDS, LOGGED
+      *INSTEAD OF BEING FED INTO SCORE-STORE
+       FD EXCEPTIONS-FILE.
+       01  EXCEPTION-RECORD.
+               03 EXC-TYPE PIC X(10) VALUE SPACES.
+               03 EXC-SEP1 PIC X VALUE SPACE.
+               03 EXC-ID PIC X(11) VALUE SPACES.
+               03 EXC-SEP2 PIC X VALUE SPACE.
+               03 EXC-REASON PIC X(45) VALUE SPACES.
+
+      *ONE-LINE-PER-METRIC RUN SUMMARY, WRITTEN ONCE AT END OF RUN SO
+      *A BATCH CAN BE CONFIRMED TO HAVE PROCESSED EVERYONE INSTEAD OF
+      *SILENTLY TRUNCATING AGAINST THE WS-MAX-C-COUNT/WS-MAX-I-COUNT
+      *CEILING
+       FD SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+               03 SUM-LABEL PIC X(28) VALUE SPACES.
+               03 SUM-VALUE PIC 9(6) VALUE ZEROES.
+
+      *OPTIONAL MASTER CATALOG OF VALID SKILL CODES, ONE PER LINE -
+      *SEE SKILLS-CROSSCHECK-PARA
+       FD SKILLS-FILE.
+       01  SKILLS-RECORD.
+               03 SKILL-CODE PIC X(15) VALUE SPACES.
+
       *DECLARE TEMPORARY VARIABLES AND FILE STRUCTURES 
        WORKING-STORAGE SECTION.
        01 CANDIDATE-FILE-STATUS PIC XX.
+       01 CONTROL-FILE-STATUS PIC XX.
+
+      *EFFECTIVE CONTROL VALUES - DEFAULTED HERE, OVERRIDDEN BY
+      *CONTROL.TXT WHEN PRESENT (SEE CONTROL-OPEN-PARA)
+       01 WS-RANK-COUNT PIC 9(2) VALUE 03.
+       01 WS-RANK-J PIC 9(2) VALUE 1.
+       01 WS-WAIT-J PIC 9(2) VALUE 1.
+       01 WS-MAX-OFFERS PIC 9(1) VALUE 1.
+       01 WS-OPTION-WEIGHT PIC 9V9 VALUE 1.0.
+       01 WS-PREF-1 PIC 9V9 VALUE 1.5.
+       01 WS-PREF-2 PIC 9V9 VALUE 1.0.
+       01 WS-PREF-3 PIC 9V9 VALUE 0.5.
+
+      *TABLE CEILINGS - RAISED FROM 300 TO 2000 NOW THAT THE APPLICANT
+      *POOL HAS OUTGROWN 300 THE LAST TWO INTAKES
+       01 WS-MAX-C-COUNT PIC 9(4) VALUE 2000.
+       01 WS-MAX-I-COUNT PIC 9(4) VALUE 2000.
 
        01 WS-CANDIDATES.
-           02 WS-C-COUNT PIC 999 VALUE ZEROES.
-           02 WS-C-TABLE OCCURS 1 TO 300 TIMES 
+           02 WS-C-COUNT PIC 9(4) VALUE ZEROES.
+           02 WS-C-TABLE OCCURS 1 TO 2000 TIMES
                DEPENDING ON WS-C-COUNT.
                05 WS-C-ID PIC X(11) VALUE SPACES.
                05 WS-C-SKILLTABLE OCCURS 8 TIMES.
@@ -58,39 +169,118 @@
                05 WS-C-PREF-TABLE OCCURS 3 TIMES.
                    10 WS-C-PREFERENCE PIC X(5) VALUE SPACES.
        01 WS-C-EOF PIC A(1) VALUE 'N'.
+       01 WS-C-RAW-COUNT PIC 9(4) VALUE ZEROES.
+
+      *VALIDATION FLAGS - 1 = RECORD FEEDS SCORE-STORE, 0 = REJECTED
+      *(SEE C-VALIDATE-PARA)
+       01 WS-C-FLAGS.
+           02 WS-C-OK OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WS-C-COUNT PIC 9 VALUE 1.
+       01 WS-C-VI PIC 9(4) VALUE 1.
+       01 WS-C-VJ PIC 9(4) VALUE 1.
+
+      *CROSS-COURSE WORKLOAD CAP - HOW MANY RANK SLOTS (ACROSS ALL
+      *COURSES) ONE CANDIDATE MAY HOLD AT ONCE (SEE RANK-FILL-PARA)
+       01 WS-OFFER-COUNTS.
+           02 WS-C-OFFER-COUNT OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WS-C-COUNT PIC 9 VALUE 0.
+       01 WS-SCORE-PTR PIC 9(4) VALUE 1.
+       01 WS-LOOKUP-ID PIC 9(10) VALUE 0.
+       01 WS-LOOKUP-INDEX PIC 9(4) VALUE 0.
+       01 WS-LOOKUP-I PIC 9(4) VALUE 1.
 
        01 INSTRUCTORS-FILE-STATUS PIC XX.
        01 WS-INSTRUCTORS.
-           02 WS-I-COUNT PIC 999 VALUE ZEROES.
-           02 WS-I-TABLE OCCURS 1 TO 300 TIMES DEPENDING ON WS-I-COUNT.
+           02 WS-I-COUNT PIC 9(4) VALUE ZEROES.
+           02 WS-I-TABLE OCCURS 1 TO 2000 TIMES DEPENDING ON WS-I-COUNT.
                05 WS-I-ID PIC 9(5).
                05 WS-I-RE-TABLE OCCURS 3 TIMES.
                    10 WS-I-REQUIRE PIC X(15) VALUE SPACES.
                05 WS-I-OP-TABLE OCCURS 5 TIMES.
                    10 WS-I-OPTIONAL PIC X(15) VALUE SPACES.
+               05 WS-I-SECTIONS PIC 9(2) VALUE 1.
        01 WS-I-EOF PIC A(1) VALUE 'N'.
+       01 WS-I-RAW-COUNT PIC 9(4) VALUE ZEROES.
        01 WS-INDEX PIC 9(4) VALUE 1.
 
-       01 WS-COURSE-INDEX PIC 999 VALUE 1.
+      *VALIDATION FLAGS FOR INSTRUCTORS (SEE I-VALIDATE-PARA)
+       01 WS-I-FLAGS.
+           02 WS-I-OK OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WS-I-COUNT PIC 9 VALUE 1.
+       01 WS-I-VI PIC 9(4) VALUE 1.
+
+       01 WS-COURSE-INDEX PIC 9(4) VALUE 1.
        01 WS-COURSE-J PIC 9 VALUE 1.
 
-       01 WS-TA-INDEX PIC 999 VALUE 1.
+      *MULTI-SECTION COURSES (SEE OUTPRINT-SECTION-PARA). THE
+      *WAITLIST FOR ONE SECTION IS ALLOWED TO DRAW ON CANDIDATES THE
+      *NEXT SECTION MAY STILL CONFIRM (A WAITLIST SLOT ISN'T A
+      *COMMITMENT, SAME REASONING AS THE CROSS-COURSE WAITLIST
+      *ABOVE), SO WS-SAVE-SCORE-PTR LETS THE NEXT SECTION'S
+      *RANK FILL RESUME WHERE THIS SECTION'S RANK FILL (NOT ITS
+      *WAITLIST FILL) LEFT OFF
+       01 WS-SECTION-INDEX PIC 9(2) VALUE 1.
+       01 WS-SAVE-SCORE-PTR PIC 9(4) VALUE 1.
+
+      *WITHIN-COURSE DEDUP FOR MULTI-SECTION COURSES - RESET PER
+      *COURSE (SEE RESET-USED-THIS-COURSE-PARA), SEPARATE FROM THE
+      *CROSS-COURSE OFFER CAP SO A SITE RUNNING WITH WS-MAX-OFFERS
+      *RAISED ABOVE 1 STILL CAN'T SEAT THE SAME CANDIDATE INTO TWO
+      *SECTIONS OF ONE COURSE
+       01 WS-USED-THIS-COURSE.
+           02 WS-C-USED-COURSE OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WS-C-COUNT PIC 9 VALUE 0.
+       01 WS-RESET-I PIC 9(4) VALUE 1.
+
+       01 WS-TA-INDEX PIC 9(4) VALUE 1.
        01 WS-TA-J PIC 99 VALUE 1.
 
        01 WS-VALID PIC 9 VALUE 0.
+       01 WS-REQ-COUNT PIC 9 VALUE 0.
+       01 WS-OPT-MATCHES PIC 99 VALUE 0.
        01 WS-TEMP-SCORE PIC 99V9 VALUE 00.0.
        01 WS-TEMP-PREF PIC 99V9 VALUE 00.0.
        01 WS-TEMP-ID PIC 9(10).
 
        01 WS-SCORESTORE.
-           02 WS-SCORETABLE OCCURS 1 TO 300 TIMES 
-               DEPENDING ON WS-I-COUNT.
+           02 WS-SCORETABLE OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WS-C-COUNT.
                05 WS-TAID PIC 9(10).
                05 WS-TASCORE PIC 99V9 VALUE ZEROES.
 
        01 WS-CHECK PIC 9 VALUE 0.
-       01 WS-SWAP-I PIC 999 VALUE 1.
-       01 WS-SWAP-J PIC 999 VALUE 2.
+       01 WS-SWAP-I PIC 9(4) VALUE 1.
+       01 WS-SWAP-J PIC 9(4) VALUE 2.
+
+      *RUN-SUMMARY COUNTERS (SEE SUMMARY-WRITE-PARA)
+       01 WS-COURSES-RANKED PIC 9(4) VALUE ZEROES.
+       01 WS-EXCEPTION-COUNT PIC 9(6) VALUE ZEROES.
+
+      *MASTER SKILLS CATALOG (SEE SKILLS-OPEN-PARA/
+      *SKILLS-CROSSCHECK-PARA). WHEN SKILLS.TXT IS ABSENT,
+      *WS-SKILL-COUNT STAYS ZERO AND THE CROSS-CHECK IS SKIPPED.
+       01 SKILLS-FILE-STATUS PIC XX.
+       01 WS-MAX-SKILL-COUNT PIC 9(4) VALUE 200.
+       01 WS-SKILLS.
+           02 WS-SKILL-COUNT PIC 9(4) VALUE ZEROES.
+           02 WS-SKILL-TABLE OCCURS 1 TO 200 TIMES
+               DEPENDING ON WS-SKILL-COUNT.
+               05 WS-SKILL-CODE PIC X(15) VALUE SPACES.
+       01 WS-SKILL-EOF PIC A(1) VALUE 'N'.
+       01 WS-SKILL-FOUND PIC 9 VALUE 0.
+       01 WS-SKILL-I PIC 9(4) VALUE 1.
+       01 WS-SKILL-LOOKUP-VALUE PIC X(15) VALUE SPACES.
+       01 WS-SKCHK-CI PIC 9(4) VALUE 1.
+       01 WS-SKCHK-CJ PIC 9 VALUE 1.
+       01 WS-SKCHK-II PIC 9(4) VALUE 1.
+       01 WS-SKCHK-IJ PIC 9 VALUE 1.
+
+      *SCRATCH BUFFER FOR BUILDING ONE CSV-FILE LINE (SEE
+      *CSV-HEADER-PARA/CSV-ROW-PARA)
+       01 WS-CSV-LINE PIC X(140) VALUE SPACES.
+       01 WS-CSV-PTR PIC 9(4) VALUE 1.
+       01 WS-CSV-J PIC 99 VALUE 1.
+       01 WS-CSV-LABEL-NUM PIC 9 VALUE 1.
 
       *VARIABLES INITIALIZED EVERY TIME STARTS EXECUTION
       *LOCAL-STORAGE SECTION.
@@ -99,18 +289,37 @@
        
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           OPEN OUTPUT EXCEPTIONS-FILE.
+
            PERFORM C-OPEN-PARA.
            PERFORM I-OPEN-PARA.
 
            PERFORM C-SAVE-PARA.
            PERFORM I-SAVE-PARA.
-           
+
+           PERFORM C-VALIDATE-PARA.
+           PERFORM I-VALIDATE-PARA.
+
+           PERFORM SKILLS-OPEN-PARA.
+           PERFORM SKILLS-CROSSCHECK-PARA.
+
+           PERFORM CONTROL-OPEN-PARA.
+
            PERFORM CHECK-EMPTY-INSTRUCTOR.
            PERFORM CHECK-CANDIDATES-EMPTY.
 
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT WAITLIST-FILE.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM CSV-HEADER-PARA.
+           OPEN OUTPUT AUDIT-FILE.
            PERFORM MANAGER.
            CLOSE OUTPUT-FILE.
+           CLOSE WAITLIST-FILE.
+           CLOSE CSV-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           PERFORM SUMMARY-WRITE-PARA.
 
        STOP RUN.
 
@@ -125,7 +334,11 @@
        C-COUNT-PARA.
            READ CANDIDATES
                AT END MOVE 'Y'TO WS-C-EOF
-               NOT AT END ADD 1 TO WS-C-COUNT
+               NOT AT END
+                   ADD 1 TO WS-C-RAW-COUNT
+                   IF WS-C-COUNT < WS-MAX-C-COUNT
+                       ADD 1 TO WS-C-COUNT
+                   END-IF
            END-READ
            IF WS-C-EOF = 'N'
                GO TO C-COUNT-PARA
@@ -140,9 +353,13 @@
            CLOSE INSTRUCTORS.
 
        I-COUNT-PARA.
-           READ INSTRUCTORS 
+           READ INSTRUCTORS
            AT END MOVE 'Y'TO WS-I-EOF
-           NOT AT END ADD 1 TO WS-I-COUNT
+           NOT AT END
+               ADD 1 TO WS-I-RAW-COUNT
+               IF WS-I-COUNT < WS-MAX-I-COUNT
+                   ADD 1 TO WS-I-COUNT
+               END-IF
            END-READ.
            IF WS-I-EOF = 'N'
                GO TO I-COUNT-PARA
@@ -160,8 +377,18 @@
                AT END MOVE 'Y' TO WS-C-EOF
            END-READ.
             IF WS-C-EOF = 'N'
-                MOVE CANDIDATES-FILE TO WS-C-TABLE(WS-INDEX)
-                ADD 1 TO WS-INDEX
+                IF WS-INDEX <= WS-MAX-C-COUNT
+                    MOVE CANDIDATES-FILE TO WS-C-TABLE(WS-INDEX)
+                    ADD 1 TO WS-INDEX
+                ELSE
+                    MOVE SPACES TO EXCEPTION-RECORD
+                    MOVE "CANDIDATE" TO EXC-TYPE
+                    MOVE C-ID TO EXC-ID
+                    MOVE "TABLE CAPACITY EXCEEDED - RECORD DROPPED"
+                        TO EXC-REASON
+                    WRITE EXCEPTION-RECORD
+                    ADD 1 TO WS-EXCEPTION-COUNT
+                END-IF
                 GO TO C-TRANSFER-PARA
             END-IF.
 
@@ -177,13 +404,96 @@
                AT END MOVE 'Y' TO WS-I-EOF
            END-READ.
             IF WS-I-EOF = 'N'
-                MOVE INSTRUCTORS-FILE TO WS-I-TABLE(WS-INDEX)
-                ADD 1 TO WS-INDEX
+                IF WS-INDEX <= WS-MAX-I-COUNT
+                    MOVE INSTRUCTORS-FILE TO WS-I-TABLE(WS-INDEX)
+                    IF I-SECTIONS NOT NUMERIC OR I-SECTIONS = 0 THEN
+                        MOVE 1 TO WS-I-SECTIONS(WS-INDEX)
+                    END-IF
+                    ADD 1 TO WS-INDEX
+                ELSE
+                    MOVE SPACES TO EXCEPTION-RECORD
+                    MOVE "INSTRUCTOR" TO EXC-TYPE
+                    MOVE I-ID TO EXC-ID
+                    MOVE "TABLE CAPACITY EXCEEDED - RECORD DROPPED"
+                        TO EXC-REASON
+                    WRITE EXCEPTION-RECORD
+                    ADD 1 TO WS-EXCEPTION-COUNT
+                END-IF
                 GO TO I-TRANSFER-PARA
             END-IF.
 
+      *REJECT DUPLICATE CANDIDATE IDS - FIRST OCCURRENCE KEPT, EVERY
+      *LATER OCCURRENCE FLAGGED OUT OF WS-C-OK AND LOGGED
+       C-VALIDATE-PARA.
+           MOVE 1 TO WS-C-VI
+           PERFORM C-DUP-OUTER-PARA.
+
+       C-DUP-OUTER-PARA.
+           COMPUTE WS-C-VJ = WS-C-VI + 1
+           PERFORM C-DUP-INNER-PARA
+           ADD 1 TO WS-C-VI
+           IF WS-C-VI < WS-C-COUNT THEN
+               GO TO C-DUP-OUTER-PARA
+           END-IF.
+
+       C-DUP-INNER-PARA.
+           IF WS-C-VJ <= WS-C-COUNT THEN
+               IF WS-C-OK(WS-C-VJ) = 1 AND
+                   WS-C-ID(WS-C-VJ) = WS-C-ID(WS-C-VI) THEN
+                   MOVE 0 TO WS-C-OK(WS-C-VJ)
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE "CANDIDATE" TO EXC-TYPE
+                   MOVE WS-C-ID(WS-C-VJ) TO EXC-ID
+                   MOVE "DUPLICATE CANDIDATE ID - RECORD DROPPED"
+                       TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+               ADD 1 TO WS-C-VJ
+               GO TO C-DUP-INNER-PARA
+           END-IF.
+
+      *REJECT INSTRUCTOR RECORDS WHOSE I-ID ISN'T PURELY NUMERIC
+       I-VALIDATE-PARA.
+           IF WS-I-COUNT > 0 THEN
+               MOVE 1 TO WS-I-VI
+               PERFORM I-NUMERIC-CHECK-PARA
+           END-IF.
+
+       I-NUMERIC-CHECK-PARA.
+           IF WS-I-ID(WS-I-VI) NOT NUMERIC THEN
+               MOVE 0 TO WS-I-OK(WS-I-VI)
+               MOVE SPACES TO EXCEPTION-RECORD
+               MOVE "INSTRUCTOR" TO EXC-TYPE
+               MOVE WS-I-ID(WS-I-VI) TO EXC-ID
+               MOVE "NON-NUMERIC INSTRUCTOR ID - RECORD DROPPED"
+                   TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF
+           ADD 1 TO WS-I-VI
+           IF WS-I-VI <= WS-I-COUNT THEN
+               GO TO I-NUMERIC-CHECK-PARA
+           END-IF.
+
+      *COUNTS HOW MANY OF THE COURSE'S 3 REQUIRED-SKILL SLOTS ARE
+      *ACTUALLY POPULATED, SO SCORE-CAL CAN TELL A CANDIDATE WHO
+      *MATCHES EVERY REQUIREMENT A COURSE ACTUALLY HAS FROM ONE WHO
+      *JUST HAPPENS TO MATCH 3 SLOTS - A COURSE WITH FEWER THAN 3
+      *REQUIRED SKILLS MUST NOT DEMAND 3 MATCHES
+       REQ-COUNT-PARA.
+           IF WS-I-REQUIRE(WS-COURSE-INDEX,WS-COURSE-J) NOT = SPACES
+               THEN
+               ADD 1 TO WS-REQ-COUNT
+           END-IF
+           IF WS-COURSE-J < 3 THEN
+               ADD 1 TO WS-COURSE-J
+               GO TO REQ-COUNT-PARA
+           END-IF.
+
        VALIDITY.
-           IF WS-I-REQUIRE(WS-COURSE-INDEX,WS-COURSE-J) =
+           IF WS-I-REQUIRE(WS-COURSE-INDEX,WS-COURSE-J) NOT = SPACES
+               AND WS-I-REQUIRE(WS-COURSE-INDEX,WS-COURSE-J) =
                WS-C-SKILLS(WS-TA-INDEX,WS-TA-J) THEN
                ADD 1 TO WS-VALID
            END-IF
@@ -200,9 +510,11 @@
             END-IF.
         
        OPTION.
-           IF WS-I-OPTIONAL(WS-COURSE-INDEX, WS-COURSE-J) =
-               WS-C-SKILLS(WS-TA-INDEX,WS-TA-J) THEN 
-               ADD 1 TO WS-TEMP-SCORE
+           IF WS-I-OPTIONAL(WS-COURSE-INDEX, WS-COURSE-J) NOT = SPACES
+               AND WS-I-OPTIONAL(WS-COURSE-INDEX, WS-COURSE-J) =
+               WS-C-SKILLS(WS-TA-INDEX,WS-TA-J) THEN
+               ADD WS-OPTION-WEIGHT TO WS-TEMP-SCORE
+               ADD 1 TO WS-OPT-MATCHES
            END-IF
            ADD 1 TO WS-TA-J
            IF WS-TA-J <9 THEN
@@ -219,9 +531,9 @@
        PREFERENCE.
            IF WS-I-ID(WS-COURSE-INDEX) = 
            WS-C-PREFERENCE(WS-TA-INDEX, WS-TA-J) THEN 
-               IF WS-TA-J = 1 THEN MOVE 1.5 TO WS-TEMP-PREF END-IF
-               IF WS-TA-J = 2 THEN MOVE 1.0 TO WS-TEMP-PREF END-IF
-               IF WS-TA-J = 3 THEN MOVE 0.5 TO WS-TEMP-PREF END-IF
+               IF WS-TA-J = 1 THEN MOVE WS-PREF-1 TO WS-TEMP-PREF END-IF
+               IF WS-TA-J = 2 THEN MOVE WS-PREF-2 TO WS-TEMP-PREF END-IF
+               IF WS-TA-J = 3 THEN MOVE WS-PREF-3 TO WS-TEMP-PREF END-IF
            END-IF
            ADD 1 TO WS-TA-J
            IF WS-TA-J<4 THEN
@@ -234,23 +546,34 @@
 
        SCORE-CAL.
            MOVE 0 TO WS-VALID
+           MOVE 0 TO WS-REQ-COUNT
+           MOVE 0 TO WS-OPT-MATCHES
            MOVE 00.0 TO WS-TEMP-PREF
            MOVE 00.0 TO WS-TEMP-SCORE
            PERFORM RESTORE-INDICE
+           PERFORM REQ-COUNT-PARA
+           PERFORM RESTORE-INDICE
            PERFORM VALIDITY
            PERFORM RESTORE-INDICE
-           IF WS-VALID = 3 THEN
+           IF WS-VALID = WS-REQ-COUNT THEN
                PERFORM OPTION
                PERFORM RESTORE-INDICE
                PERFORM PREFERENCE
                PERFORM RESTORE-INDICE
-               ADD WS-TEMP-PREF 1 TO WS-TEMP-SCORE
+               ADD WS-TEMP-PREF TO WS-TEMP-SCORE
+               ADD 1 TO WS-TEMP-SCORE
            END-IF.
 
        SCORE-STORE.
-           PERFORM SCORE-CAL
-           MOVE WS-TEMP-SCORE TO WS-TASCORE(WS-TA-INDEX)
-           MOVE WS-C-ID(WS-TA-INDEX) TO WS-TAID(WS-TA-INDEX)
+           IF WS-C-OK(WS-TA-INDEX) = 1 THEN
+               PERFORM SCORE-CAL
+               MOVE WS-TEMP-SCORE TO WS-TASCORE(WS-TA-INDEX)
+               MOVE WS-C-ID(WS-TA-INDEX) TO WS-TAID(WS-TA-INDEX)
+               PERFORM AUDIT-WRITE-PARA
+           ELSE
+               MOVE 00.0 TO WS-TASCORE(WS-TA-INDEX)
+               MOVE ZEROES TO WS-TAID(WS-TA-INDEX)
+           END-IF
 
            ADD 1 TO WS-TA-INDEX
            IF WS-TA-INDEX <= WS-C-COUNT THEN
@@ -260,6 +583,18 @@
                MOVE 1 TO WS-TA-INDEX
            END-IF.
 
+      *ONE AUDIT LINE PER CANDIDATE PER COURSE, REGARDLESS OF WHETHER
+      *THEY MADE THE FINAL RANKING - BACKS APPEALS AGAINST A RANKING
+       AUDIT-WRITE-PARA.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-I-ID(WS-COURSE-INDEX) TO AUD-COURSE-ID
+           MOVE WS-C-ID(WS-TA-INDEX) TO AUD-CAND-ID
+           MOVE WS-VALID TO AUD-REQ-MATCHES
+           MOVE WS-OPT-MATCHES TO AUD-OPT-MATCHES
+           MOVE WS-TEMP-PREF TO AUD-PREF-BONUS
+           MOVE WS-TEMP-SCORE TO AUD-TOTAL-SCORE
+           WRITE AUDIT-RECORD.
+
        SWAP.
            IF WS-TASCORE(WS-SWAP-I) < WS-TASCORE(WS-SWAP-J) THEN
       *        SWAP SCORE     
@@ -301,23 +636,183 @@
 
       * PRINT TO OUTPUT.TXT
        OUTPRINT.
-      *    PERFORM SHOW 
+      *    PERFORM SHOW
            MOVE WS-I-ID(WS-COURSE-INDEX) TO R-COURSE-ID
-           IF WS-TASCORE(1) = 0 THEN
-               MOVE "0000000000" TO WS-TAID(1)
-           END-IF
-           IF WS-TASCORE(2) = 0 THEN
-               MOVE "0000000000" TO WS-TAID(2)
-           END-IF
-           IF WS-TASCORE(3) = 0 THEN
-               MOVE "0000000000" TO WS-TAID(3)
-           END-IF
-           MOVE WS-TAID(1) TO RANK-1
-           MOVE WS-TAID(2) TO RANK-2
-           MOVE WS-TAID(3) TO RANK-3
+           MOVE WS-I-ID(WS-COURSE-INDEX) TO WL-COURSE-ID
+           PERFORM RESET-USED-THIS-COURSE-PARA
+           MOVE 1 TO WS-SCORE-PTR
+           MOVE 1 TO WS-SECTION-INDEX
+           PERFORM OUTPRINT-SECTION-PARA.
+
+      *ONE RANK-RESULT/WAITLIST-RECORD/CSV ROW PER SECTION OF THE
+      *COURSE. WS-SCORE-PTR IS CARRIED FORWARD ACROSS SECTIONS
+      *(NEVER RESET BACK TO 1 HERE) SO A CANDIDATE ALREADY SEATED IN
+      *AN EARLIER SECTION IS SKIPPED RATHER THAN OFFERED AGAIN
+      *(SEE ADVANCE-SCORE-PTR-PARA/WS-C-USED-COURSE)
+       OUTPRINT-SECTION-PARA.
+           MOVE WS-SECTION-INDEX TO R-SECTION
+           MOVE WS-SECTION-INDEX TO WL-SECTION
+           MOVE 1 TO WS-RANK-J
+           PERFORM RANK-FILL-PARA
            MOVE X'0a' TO END-OF-FILE
            WRITE RANK-RESULT
            END-WRITE.
+           MOVE WS-SCORE-PTR TO WS-SAVE-SCORE-PTR
+           MOVE 1 TO WS-WAIT-J
+           PERFORM WAITLIST-FILL-PARA
+           MOVE X'0a' TO WL-EOF
+           WRITE WAITLIST-RECORD
+           END-WRITE.
+           MOVE WS-SAVE-SCORE-PTR TO WS-SCORE-PTR
+           PERFORM CSV-ROW-PARA
+           ADD 1 TO WS-SECTION-INDEX
+           IF WS-SECTION-INDEX <= WS-I-SECTIONS(WS-COURSE-INDEX) THEN
+               GO TO OUTPRINT-SECTION-PARA
+           END-IF.
+
+      *ZERO OUT THE WITHIN-COURSE DEDUP FLAGS BEFORE RANKING A NEW
+      *COURSE'S SECTIONS
+       RESET-USED-THIS-COURSE-PARA.
+           MOVE 1 TO WS-RESET-I
+           PERFORM RESET-USED-LOOP-PARA.
+
+       RESET-USED-LOOP-PARA.
+           IF WS-RESET-I <= WS-C-COUNT THEN
+               MOVE 0 TO WS-C-USED-COURSE(WS-RESET-I)
+               ADD 1 TO WS-RESET-I
+               GO TO RESET-USED-LOOP-PARA
+           END-IF.
+
+      *MOVE UP TO WS-RANK-COUNT RANKED CANDIDATES INTO RANK-SLOT,
+      *ZERO-FILLING ANY SLOT A COURSE DOESN'T NEED. WS-SCORE-PTR WALKS
+      *DOWN THE SORTED WS-SCORETABLE, SKIPPING PAST ANY CANDIDATE WHO
+      *HAS ALREADY BEEN OFFERED WS-MAX-OFFERS SLOTS ON OTHER COURSES
+      *SO THE NEXT-RANKED CANDIDATE IS BUMPED UP INTO THEIR PLACE
+       RANK-FILL-PARA.
+           IF WS-RANK-J <= WS-RANK-COUNT THEN
+               PERFORM ADVANCE-SCORE-PTR-PARA
+               IF WS-SCORE-PTR <= WS-C-COUNT AND
+                   WS-TASCORE(WS-SCORE-PTR) NOT = 0 THEN
+                   MOVE WS-TAID(WS-SCORE-PTR) TO RANK-SLOT(WS-RANK-J)
+                   MOVE WS-TAID(WS-SCORE-PTR) TO WS-LOOKUP-ID
+                   PERFORM C-FIND-BY-ID-PARA
+                   IF WS-LOOKUP-INDEX > 0 THEN
+                       ADD 1 TO WS-C-OFFER-COUNT(WS-LOOKUP-INDEX)
+                       MOVE 1 TO WS-C-USED-COURSE(WS-LOOKUP-INDEX)
+                   END-IF
+                   ADD 1 TO WS-SCORE-PTR
+               ELSE
+                   MOVE "0000000000" TO RANK-SLOT(WS-RANK-J)
+               END-IF
+           ELSE
+               MOVE "0000000000" TO RANK-SLOT(WS-RANK-J)
+           END-IF
+           ADD 1 TO WS-RANK-J
+           IF WS-RANK-J <= 8 THEN
+               GO TO RANK-FILL-PARA
+           END-IF.
+
+      *SKIP WS-SCORE-PTR PAST ANY CANDIDATE ALREADY HOLDING
+      *WS-MAX-OFFERS COURSE-OFFERS ELSEWHERE
+       ADVANCE-SCORE-PTR-PARA.
+           IF WS-SCORE-PTR <= WS-C-COUNT THEN
+               IF WS-TASCORE(WS-SCORE-PTR) NOT = 0 THEN
+                   MOVE WS-TAID(WS-SCORE-PTR) TO WS-LOOKUP-ID
+                   PERFORM C-FIND-BY-ID-PARA
+                   IF WS-LOOKUP-INDEX > 0 AND
+                       (WS-C-OFFER-COUNT(WS-LOOKUP-INDEX) >=
+                           WS-MAX-OFFERS OR
+                        WS-C-USED-COURSE(WS-LOOKUP-INDEX) = 1) THEN
+                       ADD 1 TO WS-SCORE-PTR
+                       GO TO ADVANCE-SCORE-PTR-PARA
+                   END-IF
+               END-IF
+           END-IF.
+
+      *CONTINUE PAST WHERE RANK-FILL-PARA LEFT WS-SCORE-PTR TO FILL
+      *5 ALTERNATE SLOTS. ALTERNATES DO NOT COUNT AGAINST A
+      *CANDIDATE'S WS-MAX-OFFERS CAP - ONLY A CONFIRMED RANK SLOT IS
+      *A COMMITMENT - BUT A CANDIDATE ALREADY CAPPED OUT ELSEWHERE IS
+      *STILL SKIPPED SINCE THEY WOULDN'T BE AVAILABLE TO BACKFILL
+       WAITLIST-FILL-PARA.
+           IF WS-WAIT-J <= 5 THEN
+               PERFORM ADVANCE-SCORE-PTR-PARA
+               IF WS-SCORE-PTR <= WS-C-COUNT AND
+                   WS-TASCORE(WS-SCORE-PTR) NOT = 0 THEN
+                   MOVE WS-TAID(WS-SCORE-PTR) TO WAIT-SLOT(WS-WAIT-J)
+                   ADD 1 TO WS-SCORE-PTR
+               ELSE
+                   MOVE "0000000000" TO WAIT-SLOT(WS-WAIT-J)
+               END-IF
+               ADD 1 TO WS-WAIT-J
+               GO TO WAITLIST-FILL-PARA
+           END-IF.
+
+      *ONE-TIME CSV-FILE HEADER LINE. COLUMN COUNT TRACKS
+      *WS-RANK-COUNT RATHER THAN A FIXED 3, SO THE
+      *EXPORT STAYS IN STEP WITH HOWEVER MANY RANK SLOTS A TERM IS
+      *CONFIGURED TO FILL
+       CSV-HEADER-PARA.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-PTR
+           STRING "Course ID,Section" DELIMITED BY SIZE
+               INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           MOVE 1 TO WS-CSV-J
+           PERFORM CSV-HEADER-COL-PARA
+           MOVE WS-CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       CSV-HEADER-COL-PARA.
+           IF WS-CSV-J <= WS-RANK-COUNT THEN
+               MOVE WS-CSV-J TO WS-CSV-LABEL-NUM
+               STRING ",Rank " DELIMITED BY SIZE
+                   WS-CSV-LABEL-NUM DELIMITED BY SIZE
+                   " TA ID" DELIMITED BY SIZE
+                   INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+               ADD 1 TO WS-CSV-J
+               GO TO CSV-HEADER-COL-PARA
+           END-IF.
+
+      *ONE CSV-FILE DATA LINE PER COURSE, BUILT FROM THE SAME
+      *R-COURSE-ID/RANK-SLOT VALUES RANK-FILL-PARA JUST COMPUTED
+       CSV-ROW-PARA.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-PTR
+           STRING R-COURSE-ID DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               R-SECTION DELIMITED BY SIZE
+               INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           MOVE 1 TO WS-CSV-J
+           PERFORM CSV-ROW-COL-PARA
+           MOVE WS-CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       CSV-ROW-COL-PARA.
+           IF WS-CSV-J <= WS-RANK-COUNT THEN
+               STRING "," DELIMITED BY SIZE
+                   RANK-SLOT(WS-CSV-J) DELIMITED BY SPACE
+                   INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+               ADD 1 TO WS-CSV-J
+               GO TO CSV-ROW-COL-PARA
+           END-IF.
+
+      *LOOK UP A CANDIDATE'S POSITION IN WS-C-TABLE BY ID (WS-LOOKUP-ID
+      *IN, WS-LOOKUP-INDEX OUT, ZERO IF NOT FOUND/NOT USABLE)
+       C-FIND-BY-ID-PARA.
+           MOVE 0 TO WS-LOOKUP-INDEX
+           MOVE 1 TO WS-LOOKUP-I
+           PERFORM C-FIND-LOOP-PARA.
+
+       C-FIND-LOOP-PARA.
+           IF WS-LOOKUP-I <= WS-C-COUNT THEN
+               MOVE WS-C-ID(WS-LOOKUP-I) TO WS-TEMP-ID
+               IF WS-TEMP-ID = WS-LOOKUP-ID AND
+                   WS-C-OK(WS-LOOKUP-I) = 1 AND WS-LOOKUP-INDEX = 0 THEN
+                   MOVE WS-LOOKUP-I TO WS-LOOKUP-INDEX
+               END-IF
+               ADD 1 TO WS-LOOKUP-I
+               GO TO C-FIND-LOOP-PARA
+           END-IF.
 
        SHOW.
            DISPLAY WS-I-ID(WS-COURSE-INDEX)
@@ -329,10 +824,13 @@
            DISPLAY WS-TAID(6) WS-TASCORE(6).
 
        MANAGER.
-           PERFORM SCORE-STORE
-           PERFORM SWAP
-           PERFORM RESTORE-SWAP
-           PERFORM OUTPRINT
+           IF WS-I-OK(WS-COURSE-INDEX) = 1 THEN
+               PERFORM SCORE-STORE
+               PERFORM SWAP
+               PERFORM RESTORE-SWAP
+               PERFORM OUTPRINT
+               ADD 1 TO WS-COURSES-RANKED
+           END-IF
            ADD 1 TO WS-COURSE-INDEX
            IF WS-COURSE-INDEX <= WS-I-COUNT THEN
                MOVE 1 TO WS-TA-INDEX
@@ -350,6 +848,11 @@
                    WRITE RANK-RESULT
                    END-WRITE
                    CLOSE OUTPUT-FILE
+                   OPEN OUTPUT CSV-FILE
+                   PERFORM CSV-HEADER-PARA
+                   CLOSE CSV-FILE
+                   PERFORM SUMMARY-WRITE-PARA
+                   CLOSE EXCEPTIONS-FILE
                    STOP RUN
                 END-IF.
             
@@ -365,18 +868,239 @@
        CHECK-CANDIDATES-EMPTY.
            IF WS-C-ID(1) = SPACES THEN
                 OPEN OUTPUT OUTPUT-FILE
+                OPEN OUTPUT WAITLIST-FILE
+                OPEN OUTPUT CSV-FILE
+                PERFORM CSV-HEADER-PARA
                 PERFORM EMPTY-OUTPRINT
                 CLOSE OUTPUT-FILE
+                CLOSE WAITLIST-FILE
+                CLOSE CSV-FILE
+                PERFORM SUMMARY-WRITE-PARA
+                CLOSE EXCEPTIONS-FILE
                 STOP RUN
             END-IF.
 
+      *READ THE PER-TERM CONTROL RECORD, IF ONE HAS BEEN SUPPLIED,
+      *AND OVERRIDE THE DEFAULTS SET IN WORKING-STORAGE ABOVE
+       CONTROL-OPEN-PARA.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-STATUS NOT = "05" THEN
+               READ CONTROL-FILE
+               END-READ
+               IF CTL-RANK-COUNT IS NUMERIC THEN
+                   IF CTL-RANK-COUNT > 0 AND CTL-RANK-COUNT <= 8 THEN
+                       MOVE CTL-RANK-COUNT TO WS-RANK-COUNT
+                   END-IF
+               END-IF
+               IF CTL-MAX-OFFERS IS NUMERIC THEN
+                   IF CTL-MAX-OFFERS > 0 THEN
+                       MOVE CTL-MAX-OFFERS TO WS-MAX-OFFERS
+                   END-IF
+               END-IF
+               IF CTL-OPTION-WEIGHT IS NUMERIC THEN
+                   MOVE CTL-OPTION-WEIGHT TO WS-OPTION-WEIGHT
+               END-IF
+               IF CTL-PREF-1 IS NUMERIC THEN
+                   MOVE CTL-PREF-1 TO WS-PREF-1
+               END-IF
+               IF CTL-PREF-2 IS NUMERIC THEN
+                   MOVE CTL-PREF-2 TO WS-PREF-2
+               END-IF
+               IF CTL-PREF-3 IS NUMERIC THEN
+                   MOVE CTL-PREF-3 TO WS-PREF-3
+               END-IF
+           END-IF
+           CLOSE CONTROL-FILE.
+
+      *ONE LINE PER METRIC SO A BATCH RUN CAN BE CONFIRMED TO HAVE
+      *PROCESSED EVERYONE INSTEAD OF SILENTLY TRUNCATING
+       SUMMARY-WRITE-PARA.
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE "CANDIDATES READ" TO SUM-LABEL
+           MOVE WS-C-RAW-COUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE "CANDIDATES LOADED" TO SUM-LABEL
+           MOVE WS-C-COUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE "INSTRUCTORS READ" TO SUM-LABEL
+           MOVE WS-I-RAW-COUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE "INSTRUCTORS LOADED" TO SUM-LABEL
+           MOVE WS-I-COUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE "COURSES RANKED" TO SUM-LABEL
+           MOVE WS-COURSES-RANKED TO SUM-VALUE
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE "EXCEPTIONS LOGGED" TO SUM-LABEL
+           MOVE WS-EXCEPTION-COUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD.
+           CLOSE SUMMARY-FILE.
+
+      *LOAD THE OPTIONAL MASTER SKILLS CATALOG, IF ONE WAS SUPPLIED
+       SKILLS-OPEN-PARA.
+           OPEN INPUT SKILLS-FILE.
+           IF SKILLS-FILE-STATUS NOT = "05" THEN
+               MOVE 'N' TO WS-SKILL-EOF
+               PERFORM SKILLS-LOAD-PARA
+           END-IF
+           CLOSE SKILLS-FILE.
+
+       SKILLS-LOAD-PARA.
+           READ SKILLS-FILE
+               AT END MOVE 'Y' TO WS-SKILL-EOF
+           END-READ.
+           IF WS-SKILL-EOF = 'N' THEN
+               IF WS-SKILL-COUNT < WS-MAX-SKILL-COUNT THEN
+                   ADD 1 TO WS-SKILL-COUNT
+                   MOVE SKILL-CODE TO WS-SKILL-CODE(WS-SKILL-COUNT)
+               ELSE
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE "SKILL" TO EXC-TYPE
+                   MOVE SKILL-CODE TO EXC-ID
+                   MOVE "TABLE CAPACITY EXCEEDED - RECORD DROPPED"
+                       TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+               GO TO SKILLS-LOAD-PARA
+           END-IF.
+
+      *CROSS-REFERENCE EVERY C-SKILLS/I-REQUIRE/I-OPTIONAL VALUE
+      *AGAINST THE MASTER SKILLS CATALOG BEFORE SCORE-STORE RUNS, SO
+      *A TYPO'D SKILL CODE SHOWS UP AS A LOGGED EXCEPTION INSTEAD OF
+      *A SILENT "NO TAS QUALIFIED" RESULT. SKIPPED ENTIRELY WHEN NO
+      *CATALOG WAS SUPPLIED (WS-SKILL-COUNT STAYS ZERO).
+       SKILLS-CROSSCHECK-PARA.
+           IF WS-SKILL-COUNT > 0 THEN
+               IF WS-C-COUNT > 0 THEN
+                   MOVE 1 TO WS-SKCHK-CI
+                   PERFORM SKILLS-CHECK-CAND-OUTER-PARA
+               END-IF
+               IF WS-I-COUNT > 0 THEN
+                   MOVE 1 TO WS-SKCHK-II
+                   PERFORM SKILLS-CHECK-INSTR-OUTER-PARA
+               END-IF
+           END-IF.
+
+       SKILLS-CHECK-CAND-OUTER-PARA.
+           MOVE 1 TO WS-SKCHK-CJ
+           PERFORM SKILLS-CHECK-CAND-INNER-PARA
+           ADD 1 TO WS-SKCHK-CI
+           IF WS-SKCHK-CI <= WS-C-COUNT THEN
+               GO TO SKILLS-CHECK-CAND-OUTER-PARA
+           END-IF.
+
+       SKILLS-CHECK-CAND-INNER-PARA.
+           IF WS-C-SKILLS(WS-SKCHK-CI, WS-SKCHK-CJ) NOT = SPACES THEN
+               MOVE WS-C-SKILLS(WS-SKCHK-CI, WS-SKCHK-CJ)
+                   TO WS-SKILL-LOOKUP-VALUE
+               PERFORM SKILLS-LOOKUP-PARA
+               IF WS-SKILL-FOUND = 0 THEN
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE "SKILL" TO EXC-TYPE
+                   MOVE WS-C-ID(WS-SKCHK-CI) TO EXC-ID
+                   STRING "UNKNOWN SKILL CODE " DELIMITED BY SIZE
+                       WS-C-SKILLS(WS-SKCHK-CI, WS-SKCHK-CJ)
+                           DELIMITED BY SPACE
+                       INTO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF
+           ADD 1 TO WS-SKCHK-CJ
+           IF WS-SKCHK-CJ <= 8 THEN
+               GO TO SKILLS-CHECK-CAND-INNER-PARA
+           END-IF.
+
+       SKILLS-CHECK-INSTR-OUTER-PARA.
+           MOVE 1 TO WS-SKCHK-IJ
+           PERFORM SKILLS-CHECK-REQUIRE-PARA
+           MOVE 1 TO WS-SKCHK-IJ
+           PERFORM SKILLS-CHECK-OPTIONAL-PARA
+           ADD 1 TO WS-SKCHK-II
+           IF WS-SKCHK-II <= WS-I-COUNT THEN
+               GO TO SKILLS-CHECK-INSTR-OUTER-PARA
+           END-IF.
+
+       SKILLS-CHECK-REQUIRE-PARA.
+           IF WS-I-REQUIRE(WS-SKCHK-II, WS-SKCHK-IJ) NOT = SPACES THEN
+               MOVE WS-I-REQUIRE(WS-SKCHK-II, WS-SKCHK-IJ)
+                   TO WS-SKILL-LOOKUP-VALUE
+               PERFORM SKILLS-LOOKUP-PARA
+               IF WS-SKILL-FOUND = 0 THEN
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE "SKILL" TO EXC-TYPE
+                   MOVE WS-I-ID(WS-SKCHK-II) TO EXC-ID
+                   STRING "UNKNOWN REQUIRED SKILL CODE " DELIMITED BY
+                           SIZE
+                       WS-I-REQUIRE(WS-SKCHK-II, WS-SKCHK-IJ)
+                           DELIMITED BY SPACE
+                       INTO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF
+           ADD 1 TO WS-SKCHK-IJ
+           IF WS-SKCHK-IJ <= 3 THEN
+               GO TO SKILLS-CHECK-REQUIRE-PARA
+           END-IF.
+
+       SKILLS-CHECK-OPTIONAL-PARA.
+           IF WS-I-OPTIONAL(WS-SKCHK-II, WS-SKCHK-IJ) NOT = SPACES THEN
+               MOVE WS-I-OPTIONAL(WS-SKCHK-II, WS-SKCHK-IJ)
+                   TO WS-SKILL-LOOKUP-VALUE
+               PERFORM SKILLS-LOOKUP-PARA
+               IF WS-SKILL-FOUND = 0 THEN
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE "SKILL" TO EXC-TYPE
+                   MOVE WS-I-ID(WS-SKCHK-II) TO EXC-ID
+                   STRING "UNKNOWN OPTIONAL SKILL CODE " DELIMITED BY
+                           SIZE
+                       WS-I-OPTIONAL(WS-SKCHK-II, WS-SKCHK-IJ)
+                           DELIMITED BY SPACE
+                       INTO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF
+           ADD 1 TO WS-SKCHK-IJ
+           IF WS-SKCHK-IJ <= 5 THEN
+               GO TO SKILLS-CHECK-OPTIONAL-PARA
+           END-IF.
+
+      *LOOK UP WS-SKILL-LOOKUP-VALUE IN THE MASTER CATALOG
+      *(WS-SKILL-FOUND OUT: 1 = MATCHED, 0 = NOT FOUND)
+       SKILLS-LOOKUP-PARA.
+           MOVE 0 TO WS-SKILL-FOUND
+           MOVE 1 TO WS-SKILL-I
+           PERFORM SKILLS-LOOKUP-LOOP-PARA.
+
+       SKILLS-LOOKUP-LOOP-PARA.
+           IF WS-SKILL-I <= WS-SKILL-COUNT THEN
+               IF WS-SKILL-CODE(WS-SKILL-I) = WS-SKILL-LOOKUP-VALUE THEN
+                   MOVE 1 TO WS-SKILL-FOUND
+               END-IF
+               ADD 1 TO WS-SKILL-I
+               IF WS-SKILL-FOUND = 0 THEN
+                   GO TO SKILLS-LOOKUP-LOOP-PARA
+               END-IF
+           END-IF.
+
        C-STOP-PARA.
            CLOSE CANDIDATES
            DISPLAY "non-existing file!"
+           CLOSE EXCEPTIONS-FILE
            STOP RUN.
-        
+
        I-STOP-PARA.
            CLOSE INSTRUCTORS
            DISPLAY "non-existing file!"
+           CLOSE EXCEPTIONS-FILE
            STOP RUN.
        
\ No newline at end of file
